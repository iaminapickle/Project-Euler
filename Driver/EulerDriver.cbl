@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EULERDRV.
+000120 AUTHOR. D-L-WHITFIELD.
+000130 INSTALLATION. EULER-BATCH-REPORTING.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*-----------------------------------------------------------------
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  ----------------------------------------------
+000210*  08/08/2026 DLW   ORIGINAL PROGRAM.  CALLS PROBLEM1 AND PROBLEM2
+000220*                   IN TURN, CAPTURES EACH RESULT OFF THE SHARED
+000230*                   RESULTOUT FILE, AND WRITES BOTH ANSWERS TO A
+000240*                   SINGLE SUMMOUT RECORD SO THE WEEKLY REPORT IS
+000250*                   ONE JOB SUBMISSION INSTEAD OF TWO RUNS PLUS
+000260*                   MANUAL COLLATION.
+000262*  08/09/2026 DLW   EULERDRV NOW SETS THE EULERDRV-CALLED
+000263*                   ENVIRONMENT VARIABLE BEFORE CALLING EITHER
+000264*                   SUBPROGRAM.  PROBLEM1 AND PROBLEM2 BOTH READ
+000265*                   THE COMMAND LINE FOR THEIR OWN PARM, WHICH,
+000266*                   BEING PROCESS-WIDE, WOULD OTHERWISE BE
+000267*                   EULERDRV'S OWN ARGUMENT RATHER THAN ANYTHING
+000268*                   EULERDRV SUPPLIED -- THE MARKER TELLS EACH ONE
+000269*                   TO IGNORE THE COMMAND LINE AND GO STRAIGHT TO
+000270*                   ITS CONTROL FILE INSTEAD.
+000271*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT RESULTOUT ASSIGN TO "RESULTOUT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RESULTOUT-STATUS.
+000370     SELECT SUMMOUT ASSIGN TO "SUMMOUT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-SUMMOUT-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  RESULTOUT
+000430     RECORDING MODE IS F.
+000440     COPY RESLOUT.
+000450 FD  SUMMOUT
+000460     RECORDING MODE IS F.
+000470     COPY DRVSUM.
+000480 WORKING-STORAGE SECTION.
+000490*-----------------------------------------------------------------
+000500* FILE STATUS AND DATE/TIME WORK AREAS
+000510*-----------------------------------------------------------------
+000520 01  WS-RESULTOUT-STATUS            PIC X(02) VALUE SPACES.
+000525     88  RESULTOUT-OK               VALUE '00'.
+000530 01  WS-SUMMOUT-STATUS              PIC X(02) VALUE SPACES.
+000532     88  SUMMOUT-OK                 VALUE '00'.
+000540 01  WS-CURRENT-DATE.
+000550     05  WS-CURRENT-DATE-YYYYMMDD   PIC X(08).
+000560     05  FILLER                     PIC X(18).
+000570*-----------------------------------------------------------------
+000580* HOLDING AREAS FOR EACH CALLED PROGRAM'S RESULTOUT RECORD, SINCE
+000590* PROBLEM2 OVERWRITES THE SAME RESULTOUT FILE PROBLEM1 WRITES TO.
+000600*-----------------------------------------------------------------
+000610 01  WS-P1-PROGRAM-ID               PIC X(08) VALUE SPACES.
+000620 01  WS-P1-LIMIT-USED               PIC 9(18) VALUE ZERO.
+000630 01  WS-P1-RESULT-VALUE             PIC 9(38) VALUE ZERO.
+000640 01  WS-P2-PROGRAM-ID               PIC X(08) VALUE SPACES.
+000650 01  WS-P2-LIMIT-USED               PIC 9(18) VALUE ZERO.
+000660 01  WS-P2-RESULT-VALUE             PIC 9(38) VALUE ZERO.
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000685     DISPLAY "EULERDRV-CALLED" UPON ENVIRONMENT-NAME.
+000686     DISPLAY "Y" UPON ENVIRONMENT-VALUE.
+000690     PERFORM 1000-RUN-PROBLEM1 THRU 1000-EXIT.
+000700     PERFORM 2000-RUN-PROBLEM2 THRU 2000-EXIT.
+000710     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+000720     STOP RUN.
+000730
+000740*-----------------------------------------------------------------
+000750* 1000-RUN-PROBLEM1 -- CALL PROBLEM1 AND CAPTURE ITS ANSWER OFF
+000760* THE RESULTOUT FILE BEFORE PROBLEM2 OVERWRITES IT.  THE
+000765* EULERDRV-CALLED ENVIRONMENT VARIABLE, SET IN 0000-MAINLINE,
+000766* TELLS PROBLEM1 TO IGNORE EULERDRV'S OWN COMMAND LINE.
+000770*-----------------------------------------------------------------
+000780 1000-RUN-PROBLEM1.
+000790     CALL "PROBLEM1".
+000800     PERFORM 1500-CAPTURE-RESULTOUT THRU 1500-EXIT.
+000810     MOVE RESLOUT-PROGRAM-ID   TO WS-P1-PROGRAM-ID.
+000820     MOVE RESLOUT-LIMIT-USED   TO WS-P1-LIMIT-USED.
+000830     MOVE RESLOUT-RESULT-VALUE TO WS-P1-RESULT-VALUE.
+000840 1000-EXIT.
+000850     EXIT.
+000860
+000870*-----------------------------------------------------------------
+000880* 1500-CAPTURE-RESULTOUT -- READ THE SINGLE RECORD THE JUST-CALLED
+000890* PROGRAM WROTE TO RESULTOUT.  SHARED BY BOTH 1000-RUN-PROBLEM1
+000900* AND 2000-RUN-PROBLEM2 SINCE BOTH CALLEES USE THE SAME RECORD
+000910* LAYOUT AND THE SAME RESULTOUT FILE.
+000920*-----------------------------------------------------------------
+000930 1500-CAPTURE-RESULTOUT.
+000940     OPEN INPUT RESULTOUT.
+000945     IF RESULTOUT-OK
+000950         READ RESULTOUT
+000952             AT END
+000954                 CONTINUE
+000956         END-READ
+000958     END-IF.
+000960     CLOSE RESULTOUT.
+000970 1500-EXIT.
+000980     EXIT.
+000990
+001000*-----------------------------------------------------------------
+001010* 2000-RUN-PROBLEM2 -- CALL PROBLEM2 AND CAPTURE ITS ANSWER OFF
+001020* THE SAME RESULTOUT FILE, NOW HOLDING PROBLEM2'S RECORD.
+001030*-----------------------------------------------------------------
+001040 2000-RUN-PROBLEM2.
+001050     CALL "PROBLEM2".
+001060     PERFORM 1500-CAPTURE-RESULTOUT THRU 1500-EXIT.
+001070     MOVE RESLOUT-PROGRAM-ID   TO WS-P2-PROGRAM-ID.
+001080     MOVE RESLOUT-LIMIT-USED   TO WS-P2-LIMIT-USED.
+001090     MOVE RESLOUT-RESULT-VALUE TO WS-P2-RESULT-VALUE.
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130*-----------------------------------------------------------------
+001140* 3000-WRITE-SUMMARY -- COMBINE BOTH CAPTURED ANSWERS INTO ONE
+001150* SUMMOUT RECORD FOR THE WEEKLY REPORT.
+001160*-----------------------------------------------------------------
+001170 3000-WRITE-SUMMARY.
+001180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001190     OPEN OUTPUT SUMMOUT.
+001192     IF NOT SUMMOUT-OK
+001194         DISPLAY "EULERDRV - UNABLE TO OPEN SUMMOUT, STATUS "
+001196             WS-SUMMOUT-STATUS
+001198         DISPLAY "EULERDRV - RUN ABORTED"
+001199         MOVE 16 TO RETURN-CODE
+001199         STOP RUN
+001200     END-IF.
+001201     MOVE WS-CURRENT-DATE-YYYYMMDD TO DRVSUM-RUN-DATE.
+001210     MOVE WS-P1-PROGRAM-ID         TO DRVSUM-P1-PROGRAM-ID.
+001220     MOVE WS-P1-LIMIT-USED         TO DRVSUM-P1-LIMIT-USED.
+001230     MOVE WS-P1-RESULT-VALUE       TO DRVSUM-P1-RESULT-VALUE.
+001240     MOVE WS-P2-PROGRAM-ID         TO DRVSUM-P2-PROGRAM-ID.
+001250     MOVE WS-P2-LIMIT-USED         TO DRVSUM-P2-LIMIT-USED.
+001260     MOVE WS-P2-RESULT-VALUE       TO DRVSUM-P2-RESULT-VALUE.
+001270     WRITE DRVSUM-REC.
+001280     CLOSE SUMMOUT.
+001290     DISPLAY "EULERDRV - PROBLEM1 RESULT " WS-P1-RESULT-VALUE.
+001300     DISPLAY "EULERDRV - PROBLEM2 RESULT " WS-P2-RESULT-VALUE.
+001310 3000-EXIT.
+001320     EXIT.
+001330
+001340 END PROGRAM EULERDRV.
