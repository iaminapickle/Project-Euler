@@ -1,37 +1,577 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROBLEM2.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-            01 FIB1 PIC 9(38) VALUE 2.
-            01 FIB2 PIC 9(38) VALUE 8.
-            01 TEMP PIC 9(38).
-            01 CUR-SUM PIC 9(38) VALUE 0.
-            01 CUR-SUM-SUPPRESS PIC Z(38).
-            01 CUR PIC 9(38).
-            01 LOOP-LIMIT PIC 9(7) VALUE 1000000.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROBLEM2.
+000120 AUTHOR. D-L-WHITFIELD.
+000130 INSTALLATION. EULER-BATCH-REPORTING.
+000140 DATE-WRITTEN. 01/04/2019.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*-----------------------------------------------------------------
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  ----------------------------------------------
+000210*  04/01/2019 DLW   ORIGINAL PROGRAM.  SUMS THE EVEN-VALUED TERMS
+000220*                   OF THE FIBONACCI SEQUENCE BELOW LOOP-LIMIT,
+000230*                   SEEDED AT 2/8 (THE EVEN-TERM RECURRENCE).
+000240*  08/08/2026 DLW   RESULT IS NOW ALSO WRITTEN TO THE RESULTOUT
+000250*                   OUTPUT FILE (PROGRAM ID, LIMIT USED, RUN
+000260*                   DATE AND RESULT VALUE) SO IT SURVIVES PAST
+000270*                   THE JOB LOG.
+000280*  08/08/2026 DLW   EACH RUN NOW APPENDS A RECORD TO THE SHARED
+000290*                   HISTFILE AUDIT FILE (PROGRAM NAME, LIMIT
+000300*                   USED, COMPUTED SUM AND TIMESTAMP) SO PAST
+000310*                   ANSWERS CAN BE TRENDED WITHOUT RE-RUNNING.
+000320*  08/08/2026 DLW   THE SEED PAIR (FIB1/FIB2) AND THE TERM-MODE
+000330*                   (EVEN/ODD/ALL) ARE NO LONGER FIXED IN SOURCE.
+000340*                   THEY ARE NOW ACCEPTED FROM THE JCL PARM FIELD
+000350*                   OR, WHEN NO PARM IS SUPPLIED, READ FROM THE
+000360*                   SEEDPARM CONTROL FILE.  WHEN NEITHER IS
+000370*                   PRESENT THE ORIGINAL 2/8 EVEN-TERM DEFAULT
+000380*                   APPLIES.  FIB NOW USES THE STANDARD FIBONACCI
+000390*                   RECURRENCE WHEN THE MODE IS ODD OR ALL, SINCE
+000400*                   THE ORIGINAL 4X RECURRENCE ONLY EVER VISITS
+000410*                   EVERY THIRD TERM OF THE SEQUENCE.
+000420*  08/08/2026 DLW   LOOP-LIMIT IS WIDENED TO PIC 9(18) AND MAY NOW
+000430*                   BE SUPPLIED ON THE SEEDPARM RECORD (OR PARM
+000440*                   FIELD) ALONGSIDE THE SEED, SINCE STRESS-TEST
+000450*                   RUNS NEED IT RAISED WELL PAST THE OLD PIC 9(7)
+000460*                   CEILING.  FIB-SUM NOW CHECKPOINTS FIB1, FIB2
+000470*                   AND CUR-SUM TO THE RESTARTF FILE EVERY
+000480*                   WS-CHECKPOINT-INTERVAL ITERATIONS, AND A RUN
+000490*                   THAT FINDS A CHECKPOINT ON RESTARTF AT STARTUP
+000500*                   RESUMES FROM IT INSTEAD OF FROM THE SEED, SO A
+000510*                   CANCELLED LONG RUN DOES NOT LOSE ITS PROGRESS.
+000520*                   THE CHECKPOINT IS CLEARED ON A SUCCESSFUL RUN.
+000530*  08/08/2026 DLW   LOOP-LIMIT IS NOW VALIDATED UP FRONT AGAINST
+000540*                   ITS CURRENT PIC 9(18) FIELD CAPACITY AND
+000550*                   AGAINST THE PIC 9(38) ACCUMULATOR CEILING.  A
+000560*                   LIMIT THAT FAILS EITHER CHECK ABENDS THE RUN
+000570*                   WITH A NONZERO RETURN-CODE INSTEAD OF LETTING
+000580*                   A TRUNCATED OR OVERFLOWED ANSWER THROUGH.
+000590*  08/08/2026 DLW   PROBLEM2 MAY NOW ALSO BE CALLED AS A
+000600*                   SUBPROGRAM BY A DRIVER (E.G. EULERDRV).  THE
+000610*                   FINAL STOP RUN IS NOW A GOBACK SO CONTROL
+000620*                   RETURNS TO THE CALLER WHEN PROBLEM2 IS CALLED,
+000630*                   WHILE STILL ENDING THE RUN UNIT WHEN PROBLEM2
+000640*                   IS THE PROGRAM SUBMITTED DIRECTLY.
+000645*  08/08/2026 DLW   EACH RUN NOW ALSO APPENDS A RECORD TO THE
+000646*                   SHARED EULERRES MASTER FILE (PROGRAM ID,
+000647*                   INPUT PARAMETERS, RESULT, TIMESTAMP AND
+000648*                   OPERATOR ID) FOR CROSS-RUN TREND ANALYSIS.
+000649*                   THE OPERATOR ID COMES FROM THE OPERCTL
+000650*                   CONTROL FILE, DEFAULTING TO "BATCHJOB" WHEN
+000651*                   IT IS NOT PRESENT.
+000653*  08/09/2026 DLW   HISTFILE AND EULERRES ARE NOW GIVEN THE SAME
+000654*                   OPEN-FAILURE GUARD AS RESULTOUT -- A FAILURE TO
+000655*                   OPEN EITHER FILE FOR ANY REASON OTHER THAN ITS
+000656*                   NOT YET EXISTING NOW ABENDS THE RUN INSTEAD OF
+000657*                   FALLING THROUGH TO A WRITE AGAINST A FILE THAT
+000658*                   NEVER OPENED.
+000659*  08/09/2026 DLW   WHEN PROBLEM2 IS CALLED BY A DRIVER RATHER THAN
+000660*                   SUBMITTED DIRECTLY, IT NO LONGER READS THE
+000661*                   DRIVER'S OWN COMMAND LINE AS ITS OWN PARM --
+000662*                   EULERDRV MARKS THE CALL VIA THE EULERDRV-CALLED
+000663*                   ENVIRONMENT VARIABLE, AND PROBLEM2 GOES
+000664*                   STRAIGHT TO SEEDPARM WHEN IT SEES THAT MARKER.
+000665*****************************************************************
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-370.
+000690 OBJECT-COMPUTER. IBM-370.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT SEEDPARM ASSIGN TO "SEEDPARM"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-SEEDPARM-STATUS.
+000750     SELECT RESTARTF ASSIGN TO "RESTARTF"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-RESTARTF-STATUS.
+000780     SELECT RESULTOUT ASSIGN TO "RESULTOUT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-RESULTOUT-STATUS.
+000810     SELECT HISTFILE ASSIGN TO "HISTFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-HISTFILE-STATUS.
+000832     SELECT OPERCTL ASSIGN TO "OPERCTL"
+000833         ORGANIZATION IS LINE SEQUENTIAL
+000834         FILE STATUS IS WS-OPERCTL-STATUS.
+000836     SELECT EULERRES ASSIGN TO "EULERRES"
+000837         ORGANIZATION IS LINE SEQUENTIAL
+000838         FILE STATUS IS WS-EULERRES-STATUS.
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  SEEDPARM
+000870     RECORDING MODE IS F.
+000880 01  SEEDPARM-REC.
+000890     05  SEEDPARM-FIB1              PIC 9(18).
+000900     05  SEEDPARM-FIB2              PIC 9(18).
+000910     05  SEEDPARM-MODE              PIC X(01).
+000920     05  SEEDPARM-LIMIT             PIC 9(18).
+000930 FD  RESTARTF
+000940     RECORDING MODE IS F.
+000950 01  RESTARTF-REC.
+000960     05  RESTARTF-FIB1              PIC 9(38).
+000970     05  RESTARTF-FIB2              PIC 9(38).
+000980     05  RESTARTF-CUR-SUM           PIC 9(38).
+000990     05  RESTARTF-ITERATIONS        PIC 9(18).
+001000 FD  RESULTOUT
+001010     RECORDING MODE IS F.
+001020     COPY RESLOUT.
+001030 FD  HISTFILE
+001040     RECORDING MODE IS F.
+001050     COPY HISTREC.
+001052 FD  OPERCTL
+001053     RECORDING MODE IS F.
+001054 01  OPERCTL-REC.
+001055     05  OPERCTL-OPERATOR-ID        PIC X(08).
+001056 FD  EULERRES
+001057     RECORDING MODE IS F.
+001058     COPY EULERRES.
+001060 WORKING-STORAGE SECTION.
+001070*-----------------------------------------------------------------
+001080* RUN-TIME CONTROL VALUES
+001090*-----------------------------------------------------------------
+001100 01  LOOP-LIMIT                     PIC 9(18) VALUE 1000000.
+001110 01  WS-SEEDPARM-STATUS             PIC X(02) VALUE SPACES.
+001120     88  SEEDPARM-OK                VALUE '00'.
+001130 01  WS-RESTARTF-STATUS             PIC X(02) VALUE SPACES.
+001140     88  RESTARTF-OK                VALUE '00'.
+001150 01  WS-PARM-CARD.
+001160     05  WS-PARM-FIB1-X             PIC X(18) VALUE SPACES.
+001170     05  WS-PARM-FIB2-X             PIC X(18) VALUE SPACES.
+001180     05  WS-PARM-MODE-X             PIC X(01) VALUE SPACE.
+001190     05  WS-PARM-LIMIT-X            PIC X(18) VALUE SPACES.
+001195 01  WS-CALLED-FLAG                 PIC X(01) VALUE SPACE.
+001200 01  WS-RESULTOUT-STATUS            PIC X(02) VALUE SPACES.
+001202     88  RESULTOUT-OK               VALUE '00'.
+001210 01  WS-CURRENT-DATE.
+001220     05  WS-CURRENT-DATE-YYYYMMDD   PIC X(08).
+001230     05  FILLER                     PIC X(18).
+001240 01  WS-HISTFILE-STATUS             PIC X(02) VALUE SPACES.
+001242     88  HISTFILE-OK                VALUE '00'.
+001250 01  WS-TIMESTAMP                   PIC X(21) VALUE SPACES.
+001260 01  WS-CHECKPOINT-INTERVAL         PIC 9(09) VALUE 10.
+001270 01  WS-ITERATION-COUNT             PIC 9(18) VALUE 0.
+001280 01  WS-CHECKPOINT-DUE              PIC 9(18).
+001282 01  WS-OPERCTL-STATUS              PIC X(02) VALUE SPACES.
+001284     88  OPERCTL-OK                 VALUE '00'.
+001286 01  WS-EULERRES-STATUS             PIC X(02) VALUE SPACES.
+001287     88  EULERRES-OK                VALUE '00'.
+001288 01  WS-OPERATOR-ID                 PIC X(08) VALUE SPACES.
+001289 01  WS-SEED-FIB1                   PIC 9(18) VALUE 0.
+001291 01  WS-SEED-FIB2                   PIC 9(18) VALUE 0.
+001290*-----------------------------------------------------------------
+001300* LIMIT-VALIDATION WORK AREAS
+001310*-----------------------------------------------------------------
+001320 01  WS-MAX-LOOP-LIMIT              PIC 9(18) VALUE
+001330     999999999999999999.
+001340 01  WS-MAX-SAFE-ACCUM              PIC 9(38) VALUE
+001350     90000000000000000000000000000000000000.
+001360 01  WS-WORST-CASE-SUM              PIC 9(38) VALUE 0.
+001370 01  WS-EDIT-LIMIT                  PIC Z(17)9.
+001380*-----------------------------------------------------------------
+001390* WORKING FIGURES
+001400*-----------------------------------------------------------------
+001410 01  FIB1                           PIC 9(38) VALUE 2.
+001420 01  FIB2                           PIC 9(38) VALUE 8.
+001430 01  TEMP                           PIC 9(38).
+001440 01  CUR-SUM                        PIC 9(38) VALUE 0.
+001450 01  CUR-SUM-SUPPRESS               PIC Z(38).
+001460 01  CUR                            PIC 9(38).
+001470 01  WS-TERM-REMAINDER              PIC 9(38).
+001480 01  WS-TERM-MODE                   PIC X(01) VALUE 'E'.
+001490     88  MODE-EVEN                  VALUE 'E'.
+001500     88  MODE-ODD                   VALUE 'O'.
+001510     88  MODE-ALL                   VALUE 'A'.
+001520 PROCEDURE DIVISION.
+001530 0000-MAINLINE.
+001540     PERFORM 2000-INITIALIZE-SEED THRU 2000-EXIT.
+001550     PERFORM 2500-CHECK-RESTART THRU 2500-EXIT.
+001560*    THE SMALL-LIMIT SHORTCUTS BELOW ARE HARD-CODED ANSWERS FOR
+001562*    THE ORIGINAL 2/8 EVEN-TERM SEED ONLY.  ANY OTHER SEED, OR
+001564*    THE DEFAULT SEED WITH LOOP-LIMIT ABOVE 8, MUST STILL WALK
+001566*    THE GENERAL LOOP RATHER THAN FALL THROUGH WITH CUR-SUM
+001568*    LEFT AT ITS INITIAL VALUE.
+001570     IF LOOP-LIMIT <= 8 AND FIB1 = 2 AND FIB2 = 8
+001580             AND MODE-EVEN AND WS-ITERATION-COUNT = 0
+001590         IF LOOP-LIMIT <= 2
+001600             SET CUR-SUM TO 2
+001610         ELSE
+001620             SET CUR-SUM TO 10
+001630         END-IF
+001640     ELSE
+001641*        MODE-ODD AND MODE-ALL WALK EVERY TERM OF THE SEQUENCE,
+001642*        SO UNLIKE THE ORIGINAL EVEN-TERM RECURRENCE THE INITIAL
+001643*        SEED PAIR ITSELF IS A TERM THAT CAN QUALIFY AND MUST BE
+001644*        COUNTED.  SKIP THIS WHEN RESUMING FROM A CHECKPOINT --
+001645*        THE SEED WAS ALREADY FOLDED INTO CUR-SUM BEFORE THE RUN
+001646*        THAT WROTE IT WAS CANCELLED.
+001647         IF NOT MODE-EVEN AND WS-ITERATION-COUNT = 0
+001648             PERFORM 2600-SEED-INITIAL-TERMS THRU 2600-EXIT
+001649         END-IF
+001650         PERFORM FIB-SUM UNTIL FIB2 > LOOP-LIMIT
+001660     END-IF.
+001670
+001680     PERFORM 7000-CLEAR-CHECKPOINT THRU 7000-EXIT.
+001690     MOVE CUR-SUM TO CUR-SUM-SUPPRESS.
+001700     DISPLAY FUNCTION TRIM(CUR-SUM-SUPPRESS).
+001710     PERFORM 5000-WRITE-RESULTS THRU 5000-EXIT.
+001720     PERFORM 6000-WRITE-HISTORY THRU 6000-EXIT.
+001725     PERFORM 6500-WRITE-EULER-RESULT THRU 6500-EXIT.
+001730     GOBACK.
+001740
+001750*-----------------------------------------------------------------
+001760* 2000-INITIALIZE-SEED -- RESOLVE THE FIBONACCI SEED PAIR, THE
+001770* TERM-SELECTION MODE AND LOOP-LIMIT FROM THE JCL PARM FIELD OR,
+001780* IF NO PARM WAS PASSED, FROM THE SEEDPARM CONTROL FILE.  WHEN
+001790* NEITHER SOURCE IS PRESENT THE WORKING-STORAGE DEFAULTS STAND.
+001800* THE RESOLVED LOOP-LIMIT IS THEN VALIDATED.
+001810*-----------------------------------------------------------------
+001820 2000-INITIALIZE-SEED.
+001830     PERFORM 2100-GET-SEED THRU 2100-EXIT.
+001832     PERFORM 2170-VALIDATE-SEED THRU 2170-EXIT.
+001835     MOVE FIB1 TO WS-SEED-FIB1.
+001837     MOVE FIB2 TO WS-SEED-FIB2.
+001840     PERFORM 2200-VALIDATE-LIMIT THRU 2200-EXIT.
+001845     PERFORM 2300-GET-OPERATOR-ID THRU 2300-EXIT.
+001850 2000-EXIT.
+001860     EXIT.
+001870
+001880 2100-GET-SEED.
+001885*    WHEN EULERDRV CALLS THIS PROGRAM, THE EULERDRV-CALLED MARKER
+001886*    IS SET FOR THE DURATION OF THE RUN UNIT.  A CALLED PROGRAM
+001887*    INHERITS ITS CALLER'S COMMAND LINE RATHER THAN ANY PARM OF
+001888*    ITS OWN, SO THAT SOURCE IS SKIPPED IN FAVOR OF SEEDPARM WHEN
+001889*    THE MARKER IS PRESENT.
+001890     DISPLAY "EULERDRV-CALLED" UPON ENVIRONMENT-NAME.
+001891     ACCEPT WS-CALLED-FLAG FROM ENVIRONMENT-VALUE.
+001892     IF WS-CALLED-FLAG = 'Y'
+001893         PERFORM 2150-GET-SEED-FROM-FILE THRU 2150-EXIT
+001894     ELSE
+001895         ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+001896*        A HAND-BUILT PARM CARD WILL NOT NECESSARILY ZERO-PAD OR
+001897*        RIGHT-JUSTIFY EACH SUBFIELD TO THE FULL WIDTH OF ITS
+001898*        STAGING SLOT, SO EACH NUMERIC TEST/MOVE IS MADE AGAINST
+001899*        THE TRIMMED VALUE, NOT THE SPACE-PADDED ONE.
+001900         IF WS-PARM-FIB1-X NOT = SPACES
+001902                 AND FUNCTION TRIM(WS-PARM-FIB1-X) IS NUMERIC
+001910                 AND WS-PARM-FIB2-X NOT = SPACES
+001920                 AND FUNCTION TRIM(WS-PARM-FIB2-X) IS NUMERIC
+001930             MOVE FUNCTION TRIM(WS-PARM-FIB1-X) TO FIB1
+001940             MOVE FUNCTION TRIM(WS-PARM-FIB2-X) TO FIB2
+001950             IF WS-PARM-MODE-X = 'E' OR 'O' OR 'A'
+001960                 MOVE WS-PARM-MODE-X TO WS-TERM-MODE
+001970             END-IF
+001980             IF WS-PARM-LIMIT-X NOT = SPACES
+001990                     AND FUNCTION TRIM(WS-PARM-LIMIT-X) IS NUMERIC
+002000                 MOVE FUNCTION TRIM(WS-PARM-LIMIT-X) TO LOOP-LIMIT
+002010             END-IF
+002015         ELSE
+002016             PERFORM 2150-GET-SEED-FROM-FILE THRU 2150-EXIT
+002017         END-IF
+002018     END-IF.
+002050 2100-EXIT.
+002060     EXIT.
+002070
+002080 2150-GET-SEED-FROM-FILE.
+002090     OPEN INPUT SEEDPARM.
+002100     IF SEEDPARM-OK
+002110         READ SEEDPARM
+002120             AT END
+002130                 CONTINUE
+002140             NOT AT END
+002150                 MOVE SEEDPARM-FIB1 TO FIB1
+002160                 MOVE SEEDPARM-FIB2 TO FIB2
+002170                 IF SEEDPARM-MODE = 'E' OR 'O' OR 'A'
+002180                     MOVE SEEDPARM-MODE TO WS-TERM-MODE
+002190                 END-IF
+002200                 IF SEEDPARM-LIMIT IS NUMERIC
+002210                         AND SEEDPARM-LIMIT > 0
+002220                     MOVE SEEDPARM-LIMIT TO LOOP-LIMIT
+002230                 END-IF
+002240         END-READ
+002250         CLOSE SEEDPARM
+002260     END-IF.
+002270 2150-EXIT.
+002280     EXIT.
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF LOOP-LIMIT > 8 THEN
-                PERFORM FIB-SUM UNTIL FIB2 > LOOP-LIMIT.
-            IF LOOP-LIMIT <= 8 THEN
-                SET CUR-SUM TO 10.
-            IF LOOP-LIMIT <= 2 THEN
-                SET CUR-SUM TO 2.
+002281*-----------------------------------------------------------------
+002282* 2170-VALIDATE-SEED -- A SEED PAIR THAT CANNOT GROW (BOTH FIB1
+002283* AND FIB2 ZERO) LEAVES FIB-SUM'S TERMINATING CONDITION, FIB2 >
+002284* LOOP-LIMIT, UNREACHABLE FOREVER, SINCE BOTH THE EVEN-TERM AND
+002285* STANDARD RECURRENCES PRODUCE NOTHING BUT ZERO FROM A 0/0 SEED.
+002286* REJECT IT UP FRONT RATHER THAN HANG THE JOB.
+002287*-----------------------------------------------------------------
+002288 2170-VALIDATE-SEED.
+002289     IF FIB1 = ZERO AND FIB2 = ZERO
+002290         DISPLAY "PROBLEM2 - SEED FIB1/FIB2 CANNOT BOTH BE ZERO"
+002292         DISPLAY "PROBLEM2 - RUN ABORTED"
+002293         MOVE 16 TO RETURN-CODE
+002294         STOP RUN
+002295     END-IF.
+002296 2170-EXIT.
+002297     EXIT.
 
-
-            MOVE CUR-SUM TO CUR-SUM-SUPPRESS.
-            DISPLAY FUNCTION TRIM(CUR-SUM-SUPPRESS).
-            STOP RUN.
-
-       FIB-SUM.
-            PERFORM FIB.
-            COMPUTE CUR-SUM = CUR-SUM + FIB2.
-
-       FIB.
-            COMPUTE TEMP = FIB1 + 4 * FIB2.
-            MOVE FIB2 TO FIB1.
-            MOVE TEMP TO FIB2.
-
-       END PROGRAM PROBLEM2.
+002300*-----------------------------------------------------------------
+002310* 2200-VALIDATE-LIMIT -- REJECT A ZERO LOOP-LIMIT, ONE BEYOND THE
+002320* FIELD'S CURRENT PIC 9(18) CAPACITY, OR ONE WHOSE WORST-CASE
+002330* FIBONACCI SUM WOULD THREATEN THE PIC 9(38) ACCUMULATOR CEILING,
+002340* RATHER THAN HAND BACK A TRUNCATED OR OVERFLOWED ANSWER.  THE
+002350* SUM OF FIBONACCI TERMS UP TO A GIVEN TERM VALUE IS BOUNDED BY A
+002355* SMALL MULTIPLE OF THAT VALUE, SO A GENEROUS MULTIPLIER OF
+002360* LOOP-LIMIT IS USED AS THE WORST CASE.  WS-MAX-LOOP-LIMIT ITSELF
+002365* IS THE HIGHEST VALUE THE FIELD CAN HOLD, SO IT IS A LEGITIMATE
+002370* LOOP-LIMIT, NOT AN OVERFLOW -- ONLY A VALUE ABOVE IT IS REJECTED.
+002380*-----------------------------------------------------------------
+002390 2200-VALIDATE-LIMIT.
+002400     IF LOOP-LIMIT = ZERO OR LOOP-LIMIT > WS-MAX-LOOP-LIMIT
+002410         MOVE LOOP-LIMIT TO WS-EDIT-LIMIT
+002420         DISPLAY "PROBLEM2 - LOOP-LIMIT "
+002430             FUNCTION TRIM(WS-EDIT-LIMIT)
+002440             " IS ZERO OR EXCEEDS FIELD CAPACITY"
+002450         DISPLAY "PROBLEM2 - RUN ABORTED"
+002460         MOVE 16 TO RETURN-CODE
+002470         STOP RUN
+002480     END-IF.
+002490     COMPUTE WS-WORST-CASE-SUM = LOOP-LIMIT * 5.
+002500     IF WS-WORST-CASE-SUM > WS-MAX-SAFE-ACCUM
+002510         DISPLAY "PROBLEM2 - PROJECTED SUM THREATENS ACCUMULATOR"
+002520         DISPLAY "PROBLEM2 - RUN ABORTED"
+002530         MOVE 16 TO RETURN-CODE
+002540         STOP RUN
+002550     END-IF.
+002560 2200-EXIT.
+002570     EXIT.
+002580
+002581*-----------------------------------------------------------------
+002582* 2300-GET-OPERATOR-ID -- READ THE SUBMITTING OPERATOR'S ID FROM
+002583* THE OPERCTL CONTROL FILE FOR THE EULERRES TREND RECORD.  WHEN
+002584* OPERCTL IS NOT PRESENT, DEFAULT TO "BATCHJOB" SO UNATTENDED
+002585* RUNS STILL PRODUCE A COMPLETE EULERRES RECORD.
+002586*-----------------------------------------------------------------
+002587 2300-GET-OPERATOR-ID.
+002588     MOVE "BATCHJOB" TO WS-OPERATOR-ID.
+002589     OPEN INPUT OPERCTL.
+002590     IF OPERCTL-OK
+002591         READ OPERCTL
+002592             AT END
+002593                 CONTINUE
+002594             NOT AT END
+002595                 MOVE OPERCTL-OPERATOR-ID TO WS-OPERATOR-ID
+002596         END-READ
+002597         CLOSE OPERCTL
+002598     END-IF.
+002599 2300-EXIT.
+002600     EXIT.
+002601
+002602*-----------------------------------------------------------------
+002603* 2500-CHECK-RESTART -- IF A CHECKPOINT WAS LEFT BEHIND BY A RUN
+002610* THAT WAS CANCELLED PARTWAY THROUGH, RESUME FROM IT INSTEAD OF
+002620* STARTING OVER FROM THE SEED.
+002630*-----------------------------------------------------------------
+002640 2500-CHECK-RESTART.
+002650     OPEN INPUT RESTARTF.
+002660     IF RESTARTF-OK
+002670         READ RESTARTF
+002680             AT END
+002690                 CONTINUE
+002700             NOT AT END
+002710                 MOVE RESTARTF-FIB1       TO FIB1
+002720                 MOVE RESTARTF-FIB2       TO FIB2
+002730                 MOVE RESTARTF-CUR-SUM    TO CUR-SUM
+002740                 MOVE RESTARTF-ITERATIONS TO WS-ITERATION-COUNT
+002750         END-READ
+002760         CLOSE RESTARTF
+002770     END-IF.
+002780 2500-EXIT.
+002790     EXIT.
+002800
+002801*-----------------------------------------------------------------
+002802* 2600-SEED-INITIAL-TERMS -- FOR MODE-ODD/MODE-ALL, FOLD THE
+002803* INITIAL SEED PAIR INTO CUR-SUM WHEN EACH ONE QUALIFIES UNDER
+002804* LOOP-LIMIT AND THE ACTIVE MODE, BEFORE THE GENERAL LOOP BEGINS
+002805* ADVANCING PAST IT.  NOT CALLED FOR MODE-EVEN, WHOSE ORIGINAL
+002806* 2/8 SEED-OMITTING BEHAVIOR IS LEFT UNDISTURBED.
+002807*-----------------------------------------------------------------
+002808 2600-SEED-INITIAL-TERMS.
+002809     IF FIB1 NOT > LOOP-LIMIT
+002810         IF MODE-ALL
+002811             COMPUTE CUR-SUM = CUR-SUM + FIB1
+002812         ELSE
+002813             DIVIDE FIB1 BY 2 GIVING CUR
+002814                 REMAINDER WS-TERM-REMAINDER
+002815             IF WS-TERM-REMAINDER NOT = 0
+002816                 COMPUTE CUR-SUM = CUR-SUM + FIB1
+002817             END-IF
+002818         END-IF
+002819     END-IF.
+002820     IF FIB2 NOT > LOOP-LIMIT
+002821         IF MODE-ALL
+002822             COMPUTE CUR-SUM = CUR-SUM + FIB2
+002823         ELSE
+002824             DIVIDE FIB2 BY 2 GIVING CUR
+002825                 REMAINDER WS-TERM-REMAINDER
+002826             IF WS-TERM-REMAINDER NOT = 0
+002827                 COMPUTE CUR-SUM = CUR-SUM + FIB2
+002828             END-IF
+002829         END-IF
+002830     END-IF.
+002831 2600-EXIT.
+002832     EXIT.
+002818
+002819*-----------------------------------------------------------------
+002820* 5000-WRITE-RESULTS -- APPEND THE RUN RESULT TO THE RESULTOUT
+002830* OUTPUT FILE FOR DOWNSTREAM REPORTING AND MONTHLY ARCHIVE.
+002840*-----------------------------------------------------------------
+002850 5000-WRITE-RESULTS.
+002860     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002870     OPEN OUTPUT RESULTOUT.
+002872     IF NOT RESULTOUT-OK
+002874         DISPLAY "PROBLEM2 - UNABLE TO OPEN RESULTOUT, STATUS "
+002876             WS-RESULTOUT-STATUS
+002878         DISPLAY "PROBLEM2 - RUN ABORTED"
+002880         MOVE 16 TO RETURN-CODE
+002882         STOP RUN
+002884     END-IF.
+002886     MOVE "PROBLEM2"               TO RESLOUT-PROGRAM-ID.
+002890     MOVE LOOP-LIMIT                TO RESLOUT-LIMIT-USED.
+002900     MOVE WS-CURRENT-DATE-YYYYMMDD  TO RESLOUT-RUN-DATE.
+002910     MOVE CUR-SUM                   TO RESLOUT-RESULT-VALUE.
+002920     WRITE RESLOUT-REC.
+002930     CLOSE RESULTOUT.
+002940 5000-EXIT.
+002950     EXIT.
+002960
+002970*-----------------------------------------------------------------
+002980* 6000-WRITE-HISTORY -- APPEND A RECORD TO THE SHARED HISTFILE
+002990* AUDIT FILE SO PAST ANSWERS CAN BE TRENDED WITHOUT RE-RUNNING.
+003000*-----------------------------------------------------------------
+003010 6000-WRITE-HISTORY.
+003020     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+003030     OPEN EXTEND HISTFILE.
+003040     IF WS-HISTFILE-STATUS = '35'
+003050         OPEN OUTPUT HISTFILE
+003060         CLOSE HISTFILE
+003070         OPEN EXTEND HISTFILE
+003080     END-IF.
+003082     IF NOT HISTFILE-OK
+003083         DISPLAY "PROBLEM2 - UNABLE TO OPEN HISTFILE, STATUS "
+003084             WS-HISTFILE-STATUS
+003085         DISPLAY "PROBLEM2 - RUN ABORTED"
+003086         MOVE 16 TO RETURN-CODE
+003087         STOP RUN
+003088     END-IF.
+003090     MOVE "PROBLEM2"          TO HIST-PROGRAM-NAME.
+003100     MOVE LOOP-LIMIT          TO HIST-LOOP-LIMIT.
+003110     MOVE CUR-SUM             TO HIST-COMPUTED-SUM.
+003120     MOVE WS-TIMESTAMP        TO HIST-TIMESTAMP.
+003130     WRITE HISTREC.
+003140     CLOSE HISTFILE.
+003150 6000-EXIT.
+003160     EXIT.
+003170
+003171*-----------------------------------------------------------------
+003172* 6500-WRITE-EULER-RESULT -- APPEND A RECORD TO THE SHARED
+003173* EULERRES TREND-ANALYSIS MASTER FILE SO THE SEED, LOOP-LIMIT,
+003174* RESULT AND OPERATOR CAN BE COMPARED ACROSS MONTHS OF RUNS.
+003175*-----------------------------------------------------------------
+003176 6500-WRITE-EULER-RESULT.
+003176*    SET OUR OWN TIMESTAMP, RATHER THAN RELYING ON 6000-WRITE-
+003176*    HISTORY HAVING ALREADY RUN FIRST AND LEFT ONE BEHIND.
+003177     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+003177     OPEN EXTEND EULERRES.
+003178     IF WS-EULERRES-STATUS = '35'
+003179         OPEN OUTPUT EULERRES
+003180         CLOSE EULERRES
+003181         OPEN EXTEND EULERRES
+003182     END-IF.
+003182     IF NOT EULERRES-OK
+003182         DISPLAY "PROBLEM2 - UNABLE TO OPEN EULERRES, STATUS "
+003182             WS-EULERRES-STATUS
+003182         DISPLAY "PROBLEM2 - RUN ABORTED"
+003182         MOVE 16 TO RETURN-CODE
+003182         STOP RUN
+003182     END-IF.
+003183     MOVE "PROBLEM2"          TO EULERRES-PROGRAM-ID.
+003184     MOVE LOOP-LIMIT          TO EULERRES-LOOP-LIMIT.
+003185     MOVE WS-SEED-FIB1        TO EULERRES-SEED-FIB1.
+003186     MOVE WS-SEED-FIB2        TO EULERRES-SEED-FIB2.
+003187     MOVE WS-TERM-MODE        TO EULERRES-SEED-MODE.
+003188     MOVE CUR-SUM             TO EULERRES-RESULT-VALUE.
+003189     MOVE WS-TIMESTAMP        TO EULERRES-RUN-TIMESTAMP.
+003190     MOVE WS-OPERATOR-ID      TO EULERRES-OPERATOR-ID.
+003191     WRITE EULERRES-REC.
+003192     CLOSE EULERRES.
+003193 6500-EXIT.
+003194     EXIT.
+003195
+003196*-----------------------------------------------------------------
+003197* 7000-CLEAR-CHECKPOINT -- A RUN THAT REACHES COMPLETION NO LONGER
+003200* NEEDS ITS CHECKPOINT, SO TRUNCATE RESTARTF BACK TO EMPTY.
+003210*-----------------------------------------------------------------
+003220 7000-CLEAR-CHECKPOINT.
+003230     OPEN OUTPUT RESTARTF.
+003240     CLOSE RESTARTF.
+003250 7000-EXIT.
+003260     EXIT.
+003270
+003280*-----------------------------------------------------------------
+003290* 7500-WRITE-CHECKPOINT -- SAVE FIB1, FIB2, CUR-SUM AND THE
+003300* ITERATION COUNT TO RESTARTF SO A CANCELLED RUN CAN RESUME.
+003310*-----------------------------------------------------------------
+003320 7500-WRITE-CHECKPOINT.
+003330     OPEN OUTPUT RESTARTF.
+003340     MOVE FIB1              TO RESTARTF-FIB1.
+003350     MOVE FIB2              TO RESTARTF-FIB2.
+003360     MOVE CUR-SUM           TO RESTARTF-CUR-SUM.
+003370     MOVE WS-ITERATION-COUNT TO RESTARTF-ITERATIONS.
+003380     WRITE RESTARTF-REC.
+003390     CLOSE RESTARTF.
+003400 7500-EXIT.
+003410     EXIT.
+003420
+003430*-----------------------------------------------------------------
+003440* FIB-SUM / FIB -- ADVANCE THE RECURRENCE ONE TERM AND ACCUMULATE
+003450* IT WHEN IT MATCHES THE ACTIVE TERM-SELECTION MODE.  MODE-EVEN
+003460* KEEPS THE ORIGINAL 4X RECURRENCE (IT ONLY EVER LANDS ON EVEN
+003470* TERMS) AND ITS ORIGINAL UNCONDITIONAL ACCUMULATION; MODE-ODD
+003480* AND MODE-ALL WALK THE STANDARD FIBONACCI RECURRENCE SO EVERY
+003481* TERM IS VISITED AND FILTERED BY VALUE, AND SKIP ACCUMULATING A
+003482* TERM THAT HAS ALREADY RUN PAST LOOP-LIMIT SINCE THE ENCLOSING
+003483* PERFORM UNTIL ONLY RECHECKS FIB2 AFTER THIS PARAGRAPH RETURNS.
+003490* EVERY WS-CHECKPOINT-INTERVAL ITERATIONS, PROGRESS IS SAVED.
+003500*-----------------------------------------------------------------
+003510 FIB-SUM.
+003520     PERFORM FIB.
+003530     ADD 1 TO WS-ITERATION-COUNT.
+003540     EVALUATE TRUE
+003545         WHEN MODE-EVEN
+003546             COMPUTE CUR-SUM = CUR-SUM + FIB2
+003550         WHEN MODE-ODD
+003555             IF FIB2 NOT > LOOP-LIMIT
+003560                 DIVIDE FIB2 BY 2 GIVING CUR
+003570                     REMAINDER WS-TERM-REMAINDER
+003580                 IF WS-TERM-REMAINDER NOT = 0
+003590                     COMPUTE CUR-SUM = CUR-SUM + FIB2
+003600                 END-IF
+003605             END-IF
+003610         WHEN OTHER
+003615             IF FIB2 NOT > LOOP-LIMIT
+003620                 COMPUTE CUR-SUM = CUR-SUM + FIB2
+003625             END-IF
+003630     END-EVALUATE.
+003640     DIVIDE WS-ITERATION-COUNT BY WS-CHECKPOINT-INTERVAL
+003650         GIVING CUR REMAINDER WS-CHECKPOINT-DUE.
+003660     IF WS-CHECKPOINT-DUE = 0
+003670         PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+003680     END-IF.
+003690
+003700 FIB.
+003710     IF MODE-EVEN
+003720         COMPUTE TEMP = FIB1 + 4 * FIB2
+003730     ELSE
+003740         COMPUTE TEMP = FIB1 + FIB2
+003750     END-IF.
+003760     MOVE FIB2 TO FIB1.
+003770     MOVE TEMP TO FIB2.
+003780
+003790 END PROGRAM PROBLEM2.
