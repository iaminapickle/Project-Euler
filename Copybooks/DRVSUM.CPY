@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* DRVSUM - COMMON RECORD LAYOUT FOR THE EULERDRV COMBINED SUMMARY
+000120* OUTPUT FILE (DD SUMMOUT).  HOLDS THE RUN DATE AND THE LIMIT
+000130* USED/RESULT VALUE FROM BOTH PROBLEM1 AND PROBLEM2 SO A WEEKLY
+000140* REPORT CAN BE BUILT FROM ONE SUBMISSION INSTEAD OF TWO.
+000150*-----------------------------------------------------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------- ----  ----------------------------------------------
+000180*  08/08/2026 DLW   ORIGINAL COPYBOOK.
+000190*****************************************************************
+000200 01  DRVSUM-REC.
+000210     05  DRVSUM-RUN-DATE                PIC X(08).
+000220     05  DRVSUM-P1-PROGRAM-ID           PIC X(08).
+000230     05  DRVSUM-P1-LIMIT-USED           PIC 9(18).
+000240     05  DRVSUM-P1-RESULT-VALUE         PIC 9(38).
+000250     05  DRVSUM-P2-PROGRAM-ID           PIC X(08).
+000260     05  DRVSUM-P2-LIMIT-USED           PIC 9(18).
+000270     05  DRVSUM-P2-RESULT-VALUE         PIC 9(38).
