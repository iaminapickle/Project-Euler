@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* RESLOUT - COMMON RECORD LAYOUT FOR THE PROBLEM1/PROBLEM2
+000120* RESULTS OUTPUT FILE (DD RESULTOUT).  HOLDS THE PROGRAM ID, THE
+000130* LIMIT USED FOR THE RUN, THE RUN DATE, AND THE COMPUTED RESULT.
+000140*-----------------------------------------------------------------
+000150*  DATE       INIT  DESCRIPTION
+000160*  ---------- ----  ----------------------------------------------
+000170*  08/08/2026 DLW   ORIGINAL COPYBOOK.
+000180*****************************************************************
+000190 01  RESLOUT-REC.
+000200     05  RESLOUT-PROGRAM-ID             PIC X(08).
+000210     05  RESLOUT-LIMIT-USED             PIC 9(18).
+000220     05  RESLOUT-RUN-DATE               PIC X(08).
+000230     05  RESLOUT-RESULT-VALUE           PIC 9(38).
