@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110* EULERRES - COMMON RECORD LAYOUT FOR THE PROBLEM1/PROBLEM2
+000120* TREND-ANALYSIS MASTER FILE (DD EULERRES).  UNLIKE RESLOUT
+000130* (LATEST ANSWER ONLY) OR HISTREC (RUN COUNT AND SUM OVER TIME),
+000140* THIS RECORD ALSO CARRIES THE FULL SET OF INPUT PARAMETERS AND
+000150* THE OPERATOR WHO SUBMITTED THE RUN, SO MONTHS OF EXECUTIONS
+000160* CAN BE COMPARED AS LOOP-LIMIT, SEED AND MODE INPUTS CHANGE.
+000170*-----------------------------------------------------------------
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------- ----  ----------------------------------------------
+000200*  08/08/2026 DLW   ORIGINAL COPYBOOK.
+000210*****************************************************************
+000220 01  EULERRES-REC.
+000230     05  EULERRES-PROGRAM-ID            PIC X(08).
+000240     05  EULERRES-LOOP-LIMIT            PIC 9(18).
+000250     05  EULERRES-SEED-FIB1             PIC 9(18).
+000260     05  EULERRES-SEED-FIB2             PIC 9(18).
+000270     05  EULERRES-SEED-MODE             PIC X(01).
+000280     05  EULERRES-RESULT-VALUE          PIC 9(38).
+000290     05  EULERRES-RUN-TIMESTAMP         PIC X(21).
+000300     05  EULERRES-OPERATOR-ID           PIC X(08).
