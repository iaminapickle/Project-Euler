@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* HISTREC - COMMON RECORD LAYOUT FOR THE PROBLEM1/PROBLEM2
+000120* RUN-HISTORY/AUDIT FILE (DD HISTFILE).  ONE RECORD IS APPENDED
+000130* EVERY TIME EITHER PROGRAM RUNS SO PAST ANSWERS AND THE LIMIT
+000140* USED TO PRODUCE THEM CAN BE TRACED WITHOUT RE-RUNNING THE JOB.
+000150*-----------------------------------------------------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------- ----  ----------------------------------------------
+000180*  08/08/2026 DLW   ORIGINAL COPYBOOK.
+000190*****************************************************************
+000200 01  HISTREC.
+000210     05  HIST-PROGRAM-NAME               PIC X(08).
+000220     05  HIST-LOOP-LIMIT                 PIC 9(18).
+000230     05  HIST-COMPUTED-SUM               PIC 9(38).
+000240     05  HIST-TIMESTAMP                  PIC X(21).
