@@ -1,32 +1,560 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROBLEM1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-            01 LOOP-LIMIT PIC 9(4) VALUE 1000.
-            01 DIV PIC 9(38) VALUE 0.
-            01 N PIC 9(38) VALUE 0.
-            01 X PIC 9(38) VALUE 0.
-            01 RET PIC 9(38) VALUE 0.
-            01 LOOP-SUM PIC 9(38) VALUE 0.
-            01 LOOP-SUM-SUPPRESS PIC Z(38).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM DIVBYX VARYING X FROM 3 BY 1 UNTIL X = 4.
-            COMPUTE LOOP-SUM = LOOP-SUM + RET.
-
-            PERFORM DIVBYX VARYING X FROM 5 BY 1 UNTIL X = 6.
-            COMPUTE LOOP-SUM = LOOP-SUM + RET.
-
-            PERFORM DIVBYX VARYING X FROM 15 BY 1 UNTIL X = 16.
-            COMPUTE LOOP-SUM = LOOP-SUM - RET.
-
-            MOVE LOOP-SUM TO LOOP-SUM-SUPPRESS.
-            DISPLAY FUNCTION TRIM(LOOP-SUM-SUPPRESS).
-            STOP RUN.
-
-       DIVBYX.
-            COMPUTE N = (LOOP-LIMIT - 1) / X.
-            COMPUTE RET = X / 2 * (N * (N + 1)).
-
-       END PROGRAM PROBLEM1.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROBLEM1.
+000120 AUTHOR. D-L-WHITFIELD.
+000130 INSTALLATION. EULER-BATCH-REPORTING.
+000140 DATE-WRITTEN. 01/04/2019.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY                                          *
+000180*-----------------------------------------------------------------
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  ----------------------------------------------
+000210*  04/01/2019 DLW   ORIGINAL PROGRAM.  SUMS ALL MULTIPLES OF 3
+000220*                   AND 5 BELOW LOOP-LIMIT BY INCLUSION-EXCLUSION.
+000230*  08/08/2026 DLW   LOOP-LIMIT IS NO LONGER HARD-CODED.  THE VALUE
+000240*                   IS NOW ACCEPTED FROM THE JCL PARM FIELD AND,
+000250*                   WHEN NO PARM IS SUPPLIED, READ FROM THE
+000260*                   PARMFILE CONTROL FILE INSTEAD.
+000270*  08/08/2026 DLW   DIVISOR SET IS NO LONGER HARD-CODED TO 3, 5
+000280*                   AND 15.  DIVBYX IS NOW DRIVEN BY THE DIVTAB
+000290*                   CONTROL FILE SO ANY INCLUSION-EXCLUSION SET
+000300*                   CAN BE RUN WITHOUT A SOURCE CHANGE.  WHEN
+000310*                   DIVTAB IS NOT PRESENT THE ORIGINAL 3/5/15
+000320*                   SET IS USED AS THE DEFAULT.
+000330*  08/08/2026 DLW   RESULT IS NOW ALSO WRITTEN TO THE RESULTOUT
+000340*                   OUTPUT FILE (PROGRAM ID, LIMIT USED, RUN
+000350*                   DATE AND RESULT VALUE) SO IT SURVIVES PAST
+000360*                   THE JOB LOG.
+000370*  08/08/2026 DLW   EACH RUN NOW APPENDS A RECORD TO THE SHARED
+000380*                   HISTFILE AUDIT FILE (PROGRAM NAME, LIMIT
+000390*                   USED, COMPUTED SUM AND TIMESTAMP) SO PAST
+000400*                   ANSWERS CAN BE TRENDED WITHOUT RE-RUNNING.
+000410*  08/08/2026 DLW   ADDED THE RECONRPT DETAIL LISTING.  EVERY
+000420*                   INDIVIDUAL MULTIPLE THAT CONTRIBUTES TO
+000430*                   LOOP-SUM IS NOW WRITTEN OUT AGAINST ITS
+000440*                   DIVISOR, ALONG WITH A SUBTOTAL PER DIVISOR
+000450*                   AND THE FINAL TOTAL, FOR AUDIT RECONCILIATION.
+000460*  08/08/2026 DLW   LOOP-LIMIT IS NOW VALIDATED UP FRONT AGAINST
+000470*                   THE LOOP-LIMIT FIELD CAPACITY AND AGAINST THE
+000480*                   PIC 9(38) ACCUMULATOR CEILING.  A LIMIT THAT
+000490*                   FAILS EITHER CHECK ABENDS THE RUN WITH A
+000500*                   NONZERO RETURN-CODE INSTEAD OF LETTING A
+000510*                   TRUNCATED OR OVERFLOWED ANSWER THROUGH.
+000512*  08/09/2026 DLW   LOOP-LIMIT AND ITS SUPPORTING FIELDS (THE
+000513*                   PARM STAGING AREA, PARMFILE-LIMIT, THE
+000514*                   CAPACITY CHECK AND ITS EDIT FIELD) ARE WIDENED
+000515*                   FROM PIC 9(04) TO PIC 9(18) SO A PARM SUCH AS
+000516*                   10000 IS HONORED RATHER THAN SILENTLY
+000517*                   TRUNCATED BEFORE VALIDATION EVER SEES IT.
+000520*  08/08/2026 DLW   PROBLEM1 MAY NOW ALSO BE CALLED AS A
+000530*                   SUBPROGRAM BY A DRIVER (E.G. EULERDRV).  THE
+000540*                   FINAL STOP RUN IS NOW A GOBACK SO CONTROL
+000550*                   RETURNS TO THE CALLER WHEN PROBLEM1 IS CALLED,
+000560*                   WHILE STILL ENDING THE RUN UNIT WHEN PROBLEM1
+000570*                   IS THE PROGRAM SUBMITTED DIRECTLY.
+000575*  08/08/2026 DLW   EACH RUN NOW ALSO APPENDS A RECORD TO THE
+000576*                   SHARED EULERRES MASTER FILE (PROGRAM ID,
+000577*                   INPUT PARAMETERS, RESULT, TIMESTAMP AND
+000578*                   OPERATOR ID) FOR CROSS-RUN TREND ANALYSIS.
+000579*                   THE OPERATOR ID COMES FROM THE OPERCTL
+000580*                   CONTROL FILE, DEFAULTING TO "BATCHJOB" WHEN
+000581*                   IT IS NOT PRESENT.
+000583*  08/09/2026 DLW   DIVBYX WAS TRUNCATING X / 2 BEFORE MULTIPLYING
+000584*                   BY N * (N + 1), GIVING A WRONG SUBTOTAL FOR ANY
+000585*                   ODD DIVISOR.  THE DIVISION BY 2 NOW HAPPENS
+000586*                   AGAINST N * (N + 1), WHICH IS ALWAYS EVEN, SO
+000587*                   NOTHING IS LOST BEFORE THE MULTIPLY BY X.
+000588*  08/09/2026 DLW   A DIVTAB RECORD WHOSE DIVISOR IS ZERO OR
+000589*                   NONNUMERIC (A BLANK OR MIS-KEYED LINE IN THE
+000590*                   HAND-EDITED CONTROL FILE) IS NOW SKIPPED WITH A
+000591*                   WARNING INSTEAD OF BEING HANDED TO DIVBYX AND
+000592*                   THE DETAIL-TERM LOOP, WHERE A ZERO DIVISOR
+000593*                   NEVER ADVANCES AND RUNS FOREVER.
+000594*  08/09/2026 DLW   THE RECONRPT PER-MULTIPLE DETAIL LISTING IS
+000595*                   SUPPRESSED, IN FAVOR OF A SUBTOTAL-ONLY LINE,
+000596*                   FOR ANY DIVISOR WHOSE TERM COUNT EXCEEDS
+000597*                   WS-MAX-DETAIL-TERMS, SO A VERY LARGE LOOP-LIMIT
+000598*                   PRODUCES A COMPLETE REPORT IN REASONABLE TIME
+000599*                   RATHER THAN RUNNING FOR AS LONG AS IT IS LEFT
+000600*                   ALIVE.
+000601*  08/09/2026 DLW   HISTFILE AND EULERRES ARE NOW GIVEN THE SAME
+000602*                   OPEN-FAILURE GUARD AS RESULTOUT AND RECONRPT --
+000603*                   A FAILURE TO OPEN EITHER FILE FOR ANY REASON
+000604*                   OTHER THAN ITS NOT YET EXISTING NOW ABENDS THE
+000605*                   RUN INSTEAD OF FALLING THROUGH TO A WRITE
+000606*                   AGAINST A FILE THAT NEVER OPENED.
+000607*  08/09/2026 DLW   WHEN PROBLEM1 IS CALLED BY A DRIVER RATHER THAN
+000608*                   SUBMITTED DIRECTLY, IT NO LONGER READS THE
+000609*                   DRIVER'S OWN COMMAND LINE AS ITS OWN PARM --
+000610*                   EULERDRV MARKS THE CALL VIA THE EULERDRV-CALLED
+000611*                   ENVIRONMENT VARIABLE, AND PROBLEM1 GOES
+000612*                   STRAIGHT TO PARMFILE WHEN IT SEES THAT MARKER.
+000613*****************************************************************
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER. IBM-370.
+000620 OBJECT-COMPUTER. IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT PARMFILE ASSIGN TO "PARMFILE"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-PARMFILE-STATUS.
+000680     SELECT DIVTAB ASSIGN TO "DIVTAB"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-DIVTAB-STATUS.
+000710     SELECT RESULTOUT ASSIGN TO "RESULTOUT"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-RESULTOUT-STATUS.
+000740     SELECT HISTFILE ASSIGN TO "HISTFILE"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-HISTFILE-STATUS.
+000770     SELECT RECONRPT ASSIGN TO "RECONRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-RECONRPT-STATUS.
+000792     SELECT OPERCTL ASSIGN TO "OPERCTL"
+000793         ORGANIZATION IS LINE SEQUENTIAL
+000794         FILE STATUS IS WS-OPERCTL-STATUS.
+000796     SELECT EULERRES ASSIGN TO "EULERRES"
+000797         ORGANIZATION IS LINE SEQUENTIAL
+000798         FILE STATUS IS WS-EULERRES-STATUS.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  PARMFILE
+000830     RECORDING MODE IS F.
+000840 01  PARMFILE-REC.
+000850     05  PARMFILE-LIMIT             PIC 9(18).
+000860 FD  DIVTAB
+000870     RECORDING MODE IS F.
+000880 01  DIVTAB-REC.
+000890     05  DIVTAB-DIVISOR             PIC 9(04).
+000900     05  DIVTAB-SIGN                PIC X(01).
+000910 FD  RESULTOUT
+000920     RECORDING MODE IS F.
+000930     COPY RESLOUT.
+000940 FD  HISTFILE
+000950     RECORDING MODE IS F.
+000960     COPY HISTREC.
+000970 FD  RECONRPT
+000980     RECORDING MODE IS F.
+000990 01  RECONRPT-REC                   PIC X(80).
+000992 FD  OPERCTL
+000993     RECORDING MODE IS F.
+000994 01  OPERCTL-REC.
+000995     05  OPERCTL-OPERATOR-ID        PIC X(08).
+000996 FD  EULERRES
+000997     RECORDING MODE IS F.
+000998     COPY EULERRES.
+001000 WORKING-STORAGE SECTION.
+001010*-----------------------------------------------------------------
+001020* RUN-TIME CONTROL VALUES
+001030*-----------------------------------------------------------------
+001040 01  LOOP-LIMIT                     PIC 9(18) VALUE 1000.
+001050 01  WS-PARMFILE-STATUS             PIC X(02) VALUE SPACES.
+001060     88  PARMFILE-OK                VALUE '00'.
+001070 01  WS-PARM-CARD.
+001080     05  WS-PARM-LIMIT-X            PIC X(18) VALUE SPACES.
+001085 01  WS-CALLED-FLAG                 PIC X(01) VALUE SPACE.
+001090 01  WS-DIVTAB-STATUS               PIC X(02) VALUE SPACES.
+001100     88  DIVTAB-OK                  VALUE '00'.
+001110     88  DIVTAB-EOF                 VALUE '10'.
+001120 01  WS-RESULTOUT-STATUS            PIC X(02) VALUE SPACES.
+001122     88  RESULTOUT-OK               VALUE '00'.
+001130 01  WS-CURRENT-DATE.
+001140     05  WS-CURRENT-DATE-YYYYMMDD   PIC X(08).
+001150     05  FILLER                     PIC X(18).
+001160 01  WS-HISTFILE-STATUS             PIC X(02) VALUE SPACES.
+001162     88  HISTFILE-OK                VALUE '00'.
+001170 01  WS-TIMESTAMP                   PIC X(21) VALUE SPACES.
+001180 01  WS-RECONRPT-STATUS             PIC X(02) VALUE SPACES.
+001181     88  RECONRPT-OK                VALUE '00'.
+001182 01  WS-OPERCTL-STATUS              PIC X(02) VALUE SPACES.
+001184     88  OPERCTL-OK                 VALUE '00'.
+001186 01  WS-EULERRES-STATUS             PIC X(02) VALUE SPACES.
+001187     88  EULERRES-OK                VALUE '00'.
+001188 01  WS-OPERATOR-ID                 PIC X(08) VALUE SPACES.
+001190*-----------------------------------------------------------------
+001200* LIMIT-VALIDATION WORK AREAS
+001210*-----------------------------------------------------------------
+001220 01  WS-MAX-LOOP-LIMIT              PIC 9(18) VALUE
+001222     999999999999999999.
+001230 01  WS-MAX-SAFE-ACCUM              PIC 9(38) VALUE
+001240     90000000000000000000000000000000000000.
+001250 01  WS-WORST-CASE-N                PIC 9(38) VALUE 0.
+001260 01  WS-WORST-CASE-RET              PIC 9(38) VALUE 0.
+001262 01  WS-MAX-DETAIL-TERMS            PIC 9(18) VALUE 1000000.
+001270*-----------------------------------------------------------------
+001280* WORKING FIGURES
+001290*-----------------------------------------------------------------
+001300 01  DIV                            PIC 9(38) VALUE 0.
+001310 01  N                              PIC 9(38) VALUE 0.
+001320 01  X                              PIC 9(38) VALUE 0.
+001330 01  RET                            PIC 9(38) VALUE 0.
+001340 01  LOOP-SUM                       PIC 9(38) VALUE 0.
+001350 01  LOOP-SUM-SUPPRESS              PIC Z(38).
+001360*-----------------------------------------------------------------
+001370* RECONRPT DETAIL-LISTING WORK AREAS
+001380*-----------------------------------------------------------------
+001390 01  TERM                           PIC 9(38) VALUE 0.
+001400 01  WS-CURRENT-SIGN                PIC X(01) VALUE '+'.
+001410 01  WS-EDIT-DIVISOR                PIC ZZZ9.
+001420 01  WS-EDIT-TERM                   PIC Z(37)9.
+001430 01  WS-EDIT-SUBTOTAL               PIC Z(37)9.
+001440 01  WS-EDIT-TOTAL                  PIC Z(37)9.
+001450 01  WS-EDIT-ACTION                 PIC X(08).
+001460 01  WS-EDIT-LIMIT                  PIC Z(17)9.
+001470 PROCEDURE DIVISION.
+001480 0000-MAINLINE.
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001500     PERFORM 3000-PROCESS-DIVISORS THRU 3000-EXIT.
+001510     MOVE LOOP-SUM TO LOOP-SUM-SUPPRESS.
+001520     DISPLAY FUNCTION TRIM(LOOP-SUM-SUPPRESS).
+001530     PERFORM 5000-WRITE-RESULTS THRU 5000-EXIT.
+001540     PERFORM 6000-WRITE-HISTORY THRU 6000-EXIT.
+001545     PERFORM 6500-WRITE-EULER-RESULT THRU 6500-EXIT.
+001550     GOBACK.
+001560
+001570*-----------------------------------------------------------------
+001580* 1000-INITIALIZE -- RESOLVE LOOP-LIMIT FROM THE JCL PARM FIELD
+001590* OR, IF NO PARM WAS PASSED, FROM THE PARMFILE CONTROL FILE, THEN
+001600* VALIDATE IT BEFORE ANY PROCESSING BEGINS.
+001610*-----------------------------------------------------------------
+001620 1000-INITIALIZE.
+001630     PERFORM 1100-GET-LOOP-LIMIT THRU 1100-EXIT.
+001640     PERFORM 1200-VALIDATE-LIMIT THRU 1200-EXIT.
+001645     PERFORM 1300-GET-OPERATOR-ID THRU 1300-EXIT.
+001650 1000-EXIT.
+001660     EXIT.
+001670
+001680 1100-GET-LOOP-LIMIT.
+001685*    WHEN EULERDRV CALLS THIS PROGRAM, THE EULERDRV-CALLED MARKER
+001686*    IS SET FOR THE DURATION OF THE RUN UNIT.  A CALLED PROGRAM
+001687*    INHERITS ITS CALLER'S COMMAND LINE RATHER THAN ANY PARM OF
+001688*    ITS OWN, SO THAT SOURCE IS SKIPPED IN FAVOR OF PARMFILE WHEN
+001689*    THE MARKER IS PRESENT.
+001690     DISPLAY "EULERDRV-CALLED" UPON ENVIRONMENT-NAME.
+001691     ACCEPT WS-CALLED-FLAG FROM ENVIRONMENT-VALUE.
+001692     IF WS-CALLED-FLAG = 'Y'
+001693         PERFORM 1150-GET-LIMIT-FROM-FILE THRU 1150-EXIT
+001694     ELSE
+001695         ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+001696*        A JCL PARM IS NOT NECESSARILY ZERO-PADDED TO THE FULL
+001697*        WIDTH OF THE STAGING FIELD (E.G. PARM='100'), SO THE
+001698*        NUMERIC TEST IS MADE AGAINST THE TRIMMED VALUE, NOT THE
+001699*        SPACE-PADDED ONE.
+001700         IF WS-PARM-LIMIT-X NOT = SPACES
+001710                 AND FUNCTION TRIM(WS-PARM-LIMIT-X) IS NUMERIC
+001720             MOVE FUNCTION TRIM(WS-PARM-LIMIT-X) TO LOOP-LIMIT
+001730         ELSE
+001740             PERFORM 1150-GET-LIMIT-FROM-FILE THRU 1150-EXIT
+001750         END-IF
+001755     END-IF.
+001760 1100-EXIT.
+001770     EXIT.
+001780
+001790 1150-GET-LIMIT-FROM-FILE.
+001800     OPEN INPUT PARMFILE.
+001810     IF PARMFILE-OK
+001820         READ PARMFILE
+001830             AT END
+001840                 CONTINUE
+001850             NOT AT END
+001860                 MOVE PARMFILE-LIMIT TO LOOP-LIMIT
+001870         END-READ
+001880         CLOSE PARMFILE
+001890     END-IF.
+001900 1150-EXIT.
+001910     EXIT.
+001920
+001930*-----------------------------------------------------------------
+001940* 1200-VALIDATE-LIMIT -- REJECT A ZERO LOOP-LIMIT, ONE BEYOND THE
+001950* PIC 9(18) FIELD CAPACITY, OR ONE WHOSE WORST-CASE DIVBYX TOTAL
+001960* WOULD THREATEN THE PIC 9(38) ACCUMULATOR CEILING, RATHER THAN
+001970* HAND BACK A TRUNCATED OR OVERFLOWED ANSWER.  WS-MAX-LOOP-LIMIT
+001975* ITSELF IS THE HIGHEST VALUE THE FIELD CAN HOLD, SO IT IS A
+001976* LEGITIMATE LOOP-LIMIT, NOT AN OVERFLOW -- ONLY A VALUE ABOVE IT
+001977* IS REJECTED.
+001980*-----------------------------------------------------------------
+001990 1200-VALIDATE-LIMIT.
+002000     IF LOOP-LIMIT = ZERO OR LOOP-LIMIT > WS-MAX-LOOP-LIMIT
+002010         MOVE LOOP-LIMIT TO WS-EDIT-LIMIT
+002020         DISPLAY "PROBLEM1 - LOOP-LIMIT "
+002030             FUNCTION TRIM(WS-EDIT-LIMIT)
+002040             " IS ZERO OR EXCEEDS FIELD CAPACITY"
+002050         DISPLAY "PROBLEM1 - RUN ABORTED"
+002060         MOVE 16 TO RETURN-CODE
+002070         STOP RUN
+002080     END-IF.
+002090     COMPUTE WS-WORST-CASE-N = LOOP-LIMIT - 1.
+002100     COMPUTE WS-WORST-CASE-RET =
+002110         (WS-WORST-CASE-N * (WS-WORST-CASE-N + 1)) / 2.
+002120     IF WS-WORST-CASE-RET > WS-MAX-SAFE-ACCUM
+002130         DISPLAY "PROBLEM1 - PROJECTED SUM THREATENS ACCUMULATOR"
+002140         DISPLAY "PROBLEM1 - RUN ABORTED"
+002150         MOVE 16 TO RETURN-CODE
+002160         STOP RUN
+002170     END-IF.
+002180 1200-EXIT.
+002190     EXIT.
+002200
+002201*-----------------------------------------------------------------
+002202* 1300-GET-OPERATOR-ID -- READ THE SUBMITTING OPERATOR'S ID FROM
+002203* THE OPERCTL CONTROL FILE FOR THE EULERRES TREND RECORD.  WHEN
+002204* OPERCTL IS NOT PRESENT, DEFAULT TO "BATCHJOB" SO UNATTENDED
+002205* RUNS STILL PRODUCE A COMPLETE EULERRES RECORD.
+002206*-----------------------------------------------------------------
+002207 1300-GET-OPERATOR-ID.
+002208     MOVE "BATCHJOB" TO WS-OPERATOR-ID.
+002209     OPEN INPUT OPERCTL.
+002210     IF OPERCTL-OK
+002211         READ OPERCTL
+002212             AT END
+002213                 CONTINUE
+002214             NOT AT END
+002215                 MOVE OPERCTL-OPERATOR-ID TO WS-OPERATOR-ID
+002216         END-READ
+002217         CLOSE OPERCTL
+002218     END-IF.
+002219 1300-EXIT.
+002220     EXIT.
+002221
+002222*-----------------------------------------------------------------
+002223* 3000-PROCESS-DIVISORS -- DRIVE DIVBYX FROM THE DIVTAB CONTROL
+002230* FILE SO THE INCLUSION-EXCLUSION SET IS NOT HARD-CODED.  WHEN
+002240* DIVTAB IS NOT PRESENT, FALL BACK TO THE ORIGINAL 3/5/15 SET.
+002250* THE RECONRPT DETAIL LISTING IS BUILT ALONGSIDE LOOP-SUM SO THE
+002260* TWO CAN BE RECONCILED AGAINST EACH OTHER.
+002270*-----------------------------------------------------------------
+002280 3000-PROCESS-DIVISORS.
+002290     OPEN OUTPUT RECONRPT.
+002292     IF NOT RECONRPT-OK
+002294         DISPLAY "PROBLEM1 - UNABLE TO OPEN RECONRPT, STATUS "
+002296             WS-RECONRPT-STATUS
+002298         DISPLAY "PROBLEM1 - RUN ABORTED"
+002299         MOVE 16 TO RETURN-CODE
+002300         STOP RUN
+002301     END-IF.
+002302     MOVE SPACES TO RECONRPT-REC.
+002310     STRING "PROBLEM1 DIVISOR RECONCILIATION LISTING"
+002320         DELIMITED BY SIZE
+002330         INTO RECONRPT-REC.
+002340     WRITE RECONRPT-REC.
+002350     OPEN INPUT DIVTAB.
+002360     IF DIVTAB-OK
+002370         PERFORM 3100-READ-DIVISOR THRU 3100-EXIT
+002380             UNTIL DIVTAB-EOF
+002390         CLOSE DIVTAB
+002400     ELSE
+002410         PERFORM 3200-DEFAULT-DIVISORS THRU 3200-EXIT
+002420     END-IF.
+002430     MOVE LOOP-SUM TO WS-EDIT-TOTAL.
+002440     MOVE SPACES TO RECONRPT-REC.
+002450     STRING "FINAL LOOP-SUM TOTAL : " DELIMITED BY SIZE
+002460         FUNCTION TRIM(WS-EDIT-TOTAL) DELIMITED BY SIZE
+002470         INTO RECONRPT-REC.
+002480     WRITE RECONRPT-REC.
+002490     CLOSE RECONRPT.
+002500 3000-EXIT.
+002510     EXIT.
+002520
+002530 3100-READ-DIVISOR.
+002540     READ DIVTAB
+002550         AT END
+002560             SET DIVTAB-EOF TO TRUE
+002570         NOT AT END
+002571             IF DIVTAB-DIVISOR IS NOT NUMERIC
+002572                     OR DIVTAB-DIVISOR = ZERO
+002573                 DISPLAY "PROBLEM1 - DIVTAB RECORD WITH DIVISOR "
+002574                     DIVTAB-DIVISOR " SKIPPED"
+002575             ELSE
+002580                 MOVE DIVTAB-DIVISOR TO X
+002590                 PERFORM DIVBYX THRU DIVBYX-EXIT
+002600                 MOVE DIVTAB-SIGN TO WS-CURRENT-SIGN
+002610                 PERFORM 4000-DETAIL-LIST THRU 4000-EXIT
+002620                 IF DIVTAB-SIGN = '-'
+002630                     COMPUTE LOOP-SUM = LOOP-SUM - RET
+002640                 ELSE
+002650                     COMPUTE LOOP-SUM = LOOP-SUM + RET
+002660                 END-IF
+002665             END-IF
+002670     END-READ.
+002680 3100-EXIT.
+002690     EXIT.
+002700
+002710 3200-DEFAULT-DIVISORS.
+002720     MOVE 3 TO X.
+002730     PERFORM DIVBYX THRU DIVBYX-EXIT.
+002740     MOVE '+' TO WS-CURRENT-SIGN.
+002750     PERFORM 4000-DETAIL-LIST THRU 4000-EXIT.
+002760     COMPUTE LOOP-SUM = LOOP-SUM + RET.
+002770     MOVE 5 TO X.
+002780     PERFORM DIVBYX THRU DIVBYX-EXIT.
+002790     MOVE '+' TO WS-CURRENT-SIGN.
+002800     PERFORM 4000-DETAIL-LIST THRU 4000-EXIT.
+002810     COMPUTE LOOP-SUM = LOOP-SUM + RET.
+002820     MOVE 15 TO X.
+002830     PERFORM DIVBYX THRU DIVBYX-EXIT.
+002840     MOVE '-' TO WS-CURRENT-SIGN.
+002850     PERFORM 4000-DETAIL-LIST THRU 4000-EXIT.
+002860     COMPUTE LOOP-SUM = LOOP-SUM - RET.
+002870 3200-EXIT.
+002880     EXIT.
+002890
+002900*-----------------------------------------------------------------
+002910* 4000-DETAIL-LIST -- WRITE ONE RECONRPT LINE FOR EVERY INDIVIDUAL
+002920* MULTIPLE OF X BELOW LOOP-LIMIT, THEN A SUBTOTAL LINE FOR X.  WHEN
+002921* N (THE TERM COUNT DIVBYX JUST COMPUTED FOR X) EXCEEDS
+002922* WS-MAX-DETAIL-TERMS, THE PER-MULTIPLE LINES ARE SUPPRESSED AND
+002923* ONLY THE SUBTOTAL IS WRITTEN, SO A VERY LARGE LOOP-LIMIT STILL
+002924* PRODUCES A COMPLETE REPORT IN REASONABLE TIME.
+002930*-----------------------------------------------------------------
+002940 4000-DETAIL-LIST.
+002950     IF WS-CURRENT-SIGN = '-'
+002960         MOVE "EXCLUDED" TO WS-EDIT-ACTION
+002970     ELSE
+002980         MOVE "INCLUDED" TO WS-EDIT-ACTION
+002990     END-IF.
+002991     IF N > WS-MAX-DETAIL-TERMS
+002992         MOVE X TO WS-EDIT-DIVISOR
+002993         MOVE SPACES TO RECONRPT-REC
+002994         STRING "  DETAIL LISTING SUPPRESSED FOR DIVISOR "
+002995             DELIMITED BY SIZE
+002996             WS-EDIT-DIVISOR DELIMITED BY SIZE
+002997             " (" DELIMITED BY SIZE
+002998             WS-EDIT-ACTION DELIMITED BY SIZE
+002999             ") - TERM COUNT EXCEEDS REPORTING THRESHOLD"
+003000             DELIMITED BY SIZE
+003001             INTO RECONRPT-REC
+003002         WRITE RECONRPT-REC
+003003     ELSE
+003004         PERFORM 4100-DETAIL-TERM THRU 4100-EXIT
+003010             VARYING TERM FROM X BY X UNTIL TERM >= LOOP-LIMIT
+003011     END-IF.
+003020     MOVE X TO WS-EDIT-DIVISOR.
+003030     MOVE RET TO WS-EDIT-SUBTOTAL.
+003040     MOVE SPACES TO RECONRPT-REC.
+003050     STRING "  SUBTOTAL DIVISOR " DELIMITED BY SIZE
+003060         WS-EDIT-DIVISOR DELIMITED BY SIZE
+003070         " (" DELIMITED BY SIZE
+003080         WS-EDIT-ACTION DELIMITED BY SIZE
+003090         ") = " DELIMITED BY SIZE
+003100         FUNCTION TRIM(WS-EDIT-SUBTOTAL) DELIMITED BY SIZE
+003110         INTO RECONRPT-REC.
+003120     WRITE RECONRPT-REC.
+003130 4000-EXIT.
+003140     EXIT.
+003150
+003160 4100-DETAIL-TERM.
+003170     MOVE X TO WS-EDIT-DIVISOR.
+003180     MOVE TERM TO WS-EDIT-TERM.
+003190     MOVE SPACES TO RECONRPT-REC.
+003200     STRING "    MULTIPLE OF " DELIMITED BY SIZE
+003210         WS-EDIT-DIVISOR DELIMITED BY SIZE
+003220         " : " DELIMITED BY SIZE
+003230         FUNCTION TRIM(WS-EDIT-TERM) DELIMITED BY SIZE
+003240         " (" DELIMITED BY SIZE
+003250         WS-EDIT-ACTION DELIMITED BY SIZE
+003260         ")" DELIMITED BY SIZE
+003270         INTO RECONRPT-REC.
+003280     WRITE RECONRPT-REC.
+003290 4100-EXIT.
+003300     EXIT.
+003310
+003320*-----------------------------------------------------------------
+003330* 5000-WRITE-RESULTS -- APPEND THE RUN RESULT TO THE RESULTOUT
+003340* OUTPUT FILE FOR DOWNSTREAM REPORTING AND MONTHLY ARCHIVE.
+003350*-----------------------------------------------------------------
+003360 5000-WRITE-RESULTS.
+003370     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003380     OPEN OUTPUT RESULTOUT.
+003382     IF NOT RESULTOUT-OK
+003384         DISPLAY "PROBLEM1 - UNABLE TO OPEN RESULTOUT, STATUS "
+003386             WS-RESULTOUT-STATUS
+003388         DISPLAY "PROBLEM1 - RUN ABORTED"
+003390         MOVE 16 TO RETURN-CODE
+003392         STOP RUN
+003394     END-IF.
+003396     MOVE "PROBLEM1"               TO RESLOUT-PROGRAM-ID.
+003400     MOVE LOOP-LIMIT                TO RESLOUT-LIMIT-USED.
+003410     MOVE WS-CURRENT-DATE-YYYYMMDD  TO RESLOUT-RUN-DATE.
+003420     MOVE LOOP-SUM                  TO RESLOUT-RESULT-VALUE.
+003430     WRITE RESLOUT-REC.
+003440     CLOSE RESULTOUT.
+003450 5000-EXIT.
+003460     EXIT.
+003470
+003480*-----------------------------------------------------------------
+003490* 6000-WRITE-HISTORY -- APPEND A RECORD TO THE SHARED HISTFILE
+003500* AUDIT FILE SO PAST ANSWERS CAN BE TRENDED WITHOUT RE-RUNNING.
+003510*-----------------------------------------------------------------
+003520 6000-WRITE-HISTORY.
+003530     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+003540     OPEN EXTEND HISTFILE.
+003550     IF WS-HISTFILE-STATUS = '35'
+003560         OPEN OUTPUT HISTFILE
+003570         CLOSE HISTFILE
+003580         OPEN EXTEND HISTFILE
+003590     END-IF.
+003592     IF NOT HISTFILE-OK
+003593         DISPLAY "PROBLEM1 - UNABLE TO OPEN HISTFILE, STATUS "
+003594             WS-HISTFILE-STATUS
+003595         DISPLAY "PROBLEM1 - RUN ABORTED"
+003596         MOVE 16 TO RETURN-CODE
+003597         STOP RUN
+003598     END-IF.
+003600     MOVE "PROBLEM1"          TO HIST-PROGRAM-NAME.
+003610     MOVE LOOP-LIMIT          TO HIST-LOOP-LIMIT.
+003620     MOVE LOOP-SUM            TO HIST-COMPUTED-SUM.
+003630     MOVE WS-TIMESTAMP        TO HIST-TIMESTAMP.
+003640     WRITE HISTREC.
+003650     CLOSE HISTFILE.
+003660 6000-EXIT.
+003670     EXIT.
+003680
+003681*-----------------------------------------------------------------
+003682* 6500-WRITE-EULER-RESULT -- APPEND A RECORD TO THE SHARED
+003683* EULERRES TREND-ANALYSIS MASTER FILE SO LOOP-LIMIT, RESULT AND
+003684* OPERATOR CAN BE COMPARED ACROSS MONTHS OF EXECUTIONS.
+003685*-----------------------------------------------------------------
+003686 6500-WRITE-EULER-RESULT.
+003686*    SET OUR OWN TIMESTAMP, RATHER THAN RELYING ON 6000-WRITE-
+003686*    HISTORY HAVING ALREADY RUN FIRST AND LEFT ONE BEHIND.
+003687     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+003688     OPEN EXTEND EULERRES.
+003688     IF WS-EULERRES-STATUS = '35'
+003689         OPEN OUTPUT EULERRES
+003690         CLOSE EULERRES
+003691         OPEN EXTEND EULERRES
+003692     END-IF.
+003692     IF NOT EULERRES-OK
+003692         DISPLAY "PROBLEM1 - UNABLE TO OPEN EULERRES, STATUS "
+003692             WS-EULERRES-STATUS
+003692         DISPLAY "PROBLEM1 - RUN ABORTED"
+003692         MOVE 16 TO RETURN-CODE
+003692         STOP RUN
+003692     END-IF.
+003693     MOVE "PROBLEM1"          TO EULERRES-PROGRAM-ID.
+003694     MOVE LOOP-LIMIT          TO EULERRES-LOOP-LIMIT.
+003695     MOVE ZERO                TO EULERRES-SEED-FIB1.
+003696     MOVE ZERO                TO EULERRES-SEED-FIB2.
+003697     MOVE SPACE               TO EULERRES-SEED-MODE.
+003698     MOVE LOOP-SUM            TO EULERRES-RESULT-VALUE.
+003699     MOVE WS-TIMESTAMP        TO EULERRES-RUN-TIMESTAMP.
+003700     MOVE WS-OPERATOR-ID      TO EULERRES-OPERATOR-ID.
+003701     WRITE EULERRES-REC.
+003702     CLOSE EULERRES.
+003703 6500-EXIT.
+003704     EXIT.
+003705
+003706*-----------------------------------------------------------------
+003707* DIVBYX -- CLOSED-FORM SUM OF THE MULTIPLES OF X BELOW LOOP-LIMIT.
+003708* N * (N + 1) IS THE PRODUCT OF TWO CONSECUTIVE INTEGERS, SO IT IS
+003709* ALWAYS EVEN -- DIVIDING IT BY 2 BEFORE MULTIPLYING BY X LOSES
+003710* NOTHING, WHEREAS DIVIDING X BY 2 FIRST TRUNCATES FOR EVERY ODD X.
+003711*-----------------------------------------------------------------
+003720 DIVBYX.
+003730     COMPUTE N = (LOOP-LIMIT - 1) / X.
+003740     COMPUTE RET = (N * (N + 1) / 2) * X.
+003750 DIVBYX-EXIT.
+003760     EXIT.
+003770
+003780 END PROGRAM PROBLEM1.
